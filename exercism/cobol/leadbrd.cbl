@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEADBRD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORECARD-FILE ASSIGN TO "SCORECARD"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-SC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORECARD-FILE.
+           COPY SCORECRD.
+       WORKING-STORAGE SECTION.
+       01 WS-SC-STATUS PIC X(2) VALUE '00'.
+       01 WS-EOF-FLAG PIC X(1) VALUE 'N'.
+          88 WS-END-OF-FILE VALUE 'Y'.
+       01 WS-PLAYER-COUNT PIC 9(3) VALUE 0.
+       01 WS-PLAYER-TABLE.
+          05 WS-PLAYER-ENTRY OCCURS 50 TIMES.
+             10 WS-PL-NAME PIC X(20).
+             10 WS-PL-TOTAL PIC 9(6).
+             10 WS-PL-HIGH PIC 9(2).
+             10 WS-PL-ROUND-COUNT PIC 9(3).
+             10 WS-PL-ROUNDS OCCURS 100 TIMES PIC 9(3).
+       01 WS-IDX PIC 9(3) VALUE 0.
+       01 WS-I PIC 9(3) VALUE 0.
+       01 WS-K PIC 9(3) VALUE 0.
+       01 WS-PLAYER-FLAG PIC X(1) VALUE 'N'.
+          88 WS-PLAYER-FOUND VALUE 'Y'.
+          88 WS-TABLE-FULL VALUE 'F'.
+       01 WS-ROUND-FLAG PIC X(1) VALUE 'N'.
+          88 WS-ROUND-SEEN VALUE 'Y'.
+       01 WS-TMP-NAME PIC X(20).
+       01 WS-TMP-TOTAL PIC 9(6).
+       01 WS-TMP-HIGH PIC 9(2).
+       01 WS-TMP-ROUND-COUNT PIC 9(3).
+       01 WS-RANK PIC 9(3) VALUE 0.
+       01 WS-LINE PIC X(60).
+
+       PROCEDURE DIVISION.
+          LEADBRD.
+             OPEN INPUT SCORECARD-FILE.
+             IF WS-SC-STATUS NOT = '00' THEN
+                DISPLAY 'NO SCORECARD RECORDS TO REPORT'
+                GO TO LEADBRD-EXIT
+             END-IF.
+             PERFORM READ-SCORECARD.
+             PERFORM PROCESS-RECORD THRU PROCESS-RECORD-EXIT
+                UNTIL WS-END-OF-FILE.
+             CLOSE SCORECARD-FILE.
+             PERFORM RANK-PLAYERS THRU RANK-PLAYERS-EXIT.
+             PERFORM PRINT-REPORT THRU PRINT-REPORT-EXIT.
+          LEADBRD-EXIT.
+             EXIT.
+          GOBACK.
+
+          READ-SCORECARD.
+             READ SCORECARD-FILE
+                AT END SET WS-END-OF-FILE TO TRUE
+             END-READ.
+
+          PROCESS-RECORD.
+             IF SC-ERROR-CODE NOT = SPACE THEN
+                GO TO PROCESS-RECORD-READ
+             END-IF.
+             PERFORM FIND-PLAYER THRU FIND-PLAYER-EXIT.
+             IF WS-TABLE-FULL THEN
+                GO TO PROCESS-RECORD-READ
+             END-IF.
+             ADD SC-RESULT TO WS-PL-TOTAL(WS-IDX).
+             IF SC-RESULT > WS-PL-HIGH(WS-IDX) THEN
+                MOVE SC-RESULT TO WS-PL-HIGH(WS-IDX)
+             END-IF.
+             PERFORM FIND-ROUND THRU FIND-ROUND-EXIT.
+          PROCESS-RECORD-READ.
+             PERFORM READ-SCORECARD.
+          PROCESS-RECORD-EXIT.
+             EXIT.
+
+          FIND-PLAYER.
+             MOVE 'N' TO WS-PLAYER-FLAG.
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-PLAYER-COUNT
+                IF WS-PL-NAME(WS-I) = SC-PLAYER THEN
+                   MOVE WS-I TO WS-IDX
+                   MOVE 'Y' TO WS-PLAYER-FLAG
+                END-IF
+             END-PERFORM.
+             IF NOT WS-PLAYER-FOUND THEN
+                IF WS-PLAYER-COUNT >= 50 THEN
+                   DISPLAY 'WARNING: PLAYER TABLE FULL, DISCARDING '
+                           SC-PLAYER
+                   MOVE 'F' TO WS-PLAYER-FLAG
+                ELSE
+                   ADD 1 TO WS-PLAYER-COUNT
+                   MOVE WS-PLAYER-COUNT TO WS-IDX
+                   MOVE SC-PLAYER TO WS-PL-NAME(WS-IDX)
+                   MOVE 0 TO WS-PL-TOTAL(WS-IDX)
+                   MOVE 0 TO WS-PL-HIGH(WS-IDX)
+                   MOVE 0 TO WS-PL-ROUND-COUNT(WS-IDX)
+                END-IF
+             END-IF.
+          FIND-PLAYER-EXIT.
+             EXIT.
+
+          FIND-ROUND.
+             MOVE 'N' TO WS-ROUND-FLAG.
+             PERFORM VARYING WS-K FROM 1 BY 1
+                UNTIL WS-K > WS-PL-ROUND-COUNT(WS-IDX)
+                IF WS-PL-ROUNDS(WS-IDX WS-K) = SC-ROUND THEN
+                   MOVE 'Y' TO WS-ROUND-FLAG
+                END-IF
+             END-PERFORM.
+             IF NOT WS-ROUND-SEEN THEN
+                IF WS-PL-ROUND-COUNT(WS-IDX) >= 100 THEN
+                   DISPLAY 'WARNING: ROUND TABLE FULL FOR '
+                           WS-PL-NAME(WS-IDX)
+                ELSE
+                   ADD 1 TO WS-PL-ROUND-COUNT(WS-IDX)
+                   MOVE SC-ROUND
+                        TO WS-PL-ROUNDS(WS-IDX WS-PL-ROUND-COUNT(WS-IDX))
+                END-IF
+             END-IF.
+          FIND-ROUND-EXIT.
+             EXIT.
+
+          RANK-PLAYERS.
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-PLAYER-COUNT
+                PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-PLAYER-COUNT
+                   IF WS-PL-TOTAL(WS-K) < WS-PL-TOTAL(WS-I) THEN
+                      MOVE WS-PL-NAME(WS-I) TO WS-TMP-NAME
+                      MOVE WS-PL-TOTAL(WS-I) TO WS-TMP-TOTAL
+                      MOVE WS-PL-HIGH(WS-I) TO WS-TMP-HIGH
+                      MOVE WS-PL-ROUND-COUNT(WS-I) TO WS-TMP-ROUND-COUNT
+                      MOVE WS-PL-NAME(WS-K) TO WS-PL-NAME(WS-I)
+                      MOVE WS-PL-TOTAL(WS-K) TO WS-PL-TOTAL(WS-I)
+                      MOVE WS-PL-HIGH(WS-K) TO WS-PL-HIGH(WS-I)
+                      MOVE WS-PL-ROUND-COUNT(WS-K) TO WS-PL-ROUND-COUNT(WS-I)
+                      MOVE WS-TMP-NAME TO WS-PL-NAME(WS-K)
+                      MOVE WS-TMP-TOTAL TO WS-PL-TOTAL(WS-K)
+                      MOVE WS-TMP-HIGH TO WS-PL-HIGH(WS-K)
+                      MOVE WS-TMP-ROUND-COUNT TO WS-PL-ROUND-COUNT(WS-K)
+                   END-IF
+                END-PERFORM
+             END-PERFORM.
+          RANK-PLAYERS-EXIT.
+             EXIT.
+
+          PRINT-REPORT.
+             DISPLAY 'LEAGUE LEADERBOARD'.
+             DISPLAY 'RANK PLAYER               GAMES  TOTAL   HIGH'.
+             MOVE 0 TO WS-RANK.
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-PLAYER-COUNT
+                ADD 1 TO WS-RANK
+                MOVE SPACES TO WS-LINE
+                STRING WS-RANK DELIMITED BY SIZE
+                       '   ' DELIMITED BY SIZE
+                       WS-PL-NAME(WS-I) DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       WS-PL-ROUND-COUNT(WS-I) DELIMITED BY SIZE
+                       '   ' DELIMITED BY SIZE
+                       WS-PL-TOTAL(WS-I) DELIMITED BY SIZE
+                       '   ' DELIMITED BY SIZE
+                       WS-PL-HIGH(WS-I) DELIMITED BY SIZE
+                       INTO WS-LINE
+                DISPLAY WS-LINE
+             END-PERFORM.
+          PRINT-REPORT-EXIT.
+             EXIT.
