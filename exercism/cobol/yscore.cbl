@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YSCORE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESULT PIC 99 EXTERNAL.
+       01 WS-CATEGORY PIC X(15) EXTERNAL.
+       01 WS-DICE EXTERNAL.
+          05 FILLER OCCURS 5 TIMES.
+             10 DICE PIC X.
+       01 WS-ERROR-CODE PIC X(1) EXTERNAL.
+          88 WS-NO-ERROR VALUE SPACE.
+          88 WS-DICE-ERROR VALUE 'D'.
+          88 WS-CATEGORY-ERROR VALUE 'C'.
+       01 WS-PLAYER-NAME PIC X(20) EXTERNAL.
+       01 WS-ROUND-NUM PIC 9(3) EXTERNAL.
+       01 WS-LOG-SW PIC X(1) EXTERNAL.
+          88 WS-LOG-SUPPRESS VALUE 'S'.
+
+       01 WS-CAT-LITERAL.
+          05 FILLER PIC X(15) VALUE 'ones'.
+          05 FILLER PIC X(15) VALUE 'twos'.
+          05 FILLER PIC X(15) VALUE 'threes'.
+          05 FILLER PIC X(15) VALUE 'fours'.
+          05 FILLER PIC X(15) VALUE 'fives'.
+          05 FILLER PIC X(15) VALUE 'sixes'.
+          05 FILLER PIC X(15) VALUE 'full house'.
+          05 FILLER PIC X(15) VALUE 'four of a kind'.
+          05 FILLER PIC X(15) VALUE 'little straight'.
+          05 FILLER PIC X(15) VALUE 'big straight'.
+          05 FILLER PIC X(15) VALUE 'choice'.
+          05 FILLER PIC X(15) VALUE 'yacht'.
+       01 WS-CAT-TABLE REDEFINES WS-CAT-LITERAL.
+          05 WS-CAT-ENTRY PIC X(15) OCCURS 12 TIMES.
+
+       01 WS-IDX PIC 9(2) VALUE 0.
+       01 WS-LINE.
+          05 WS-LINE-CATEGORY PIC X(17).
+          05 WS-LINE-RESULT PIC Z9.
+
+       PROCEDURE DIVISION.
+          YSCORE.
+             DISPLAY 'SCORESHEET FOR ' WS-PLAYER-NAME ' ROUND ' WS-ROUND-NUM.
+             MOVE 'S' TO WS-LOG-SW.
+             PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 12
+                MOVE WS-CAT-ENTRY(WS-IDX) TO WS-CATEGORY
+                CALL 'YACHT'
+                MOVE WS-CAT-ENTRY(WS-IDX) TO WS-LINE-CATEGORY
+                MOVE WS-RESULT TO WS-LINE-RESULT
+                DISPLAY WS-LINE
+             END-PERFORM.
+             MOVE SPACE TO WS-LOG-SW.
+             IF WS-DICE-ERROR THEN
+                DISPLAY 'WARNING: INVALID DICE - SCORESHEET NOT MEANINGFUL'
+             END-IF.
+          YSCORE-EXIT.
+             EXIT.
+          GOBACK.
