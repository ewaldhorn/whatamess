@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAPBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-FILE ASSIGN TO "YEARFILE"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-YR-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "LEAPCKPT"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-FILE.
+       01  YEAR-RECORD PIC 9(4).
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD PIC 9(9).
+       WORKING-STORAGE SECTION.
+       01 WS-YR-STATUS PIC X(2) VALUE '00'.
+       01 WS-CKPT-STATUS PIC X(2) VALUE '00'.
+       01 WS-EOF-FLAG PIC X(1) VALUE 'N'.
+          88 WS-END-OF-FILE VALUE 'Y'.
+       01 WS-REC-COUNT PIC 9(9) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(9) VALUE 0.
+       01 WS-CKPT-INTERVAL PIC 9(9) VALUE 5.
+       01 WS-CKPT-QUOT PIC 9(9) VALUE 0.
+       01 WS-CKPT-REM PIC 9(9) VALUE 0.
+       01 WS-YEAR     PIC 9(4) EXTERNAL.
+       01 WS-LEAP-RESULT   PIC 9(1) EXTERNAL.
+       01 WS-MODE     PIC X(1) EXTERNAL.
+       01 WS-START-YEAR PIC 9(4) EXTERNAL.
+       01 WS-END-YEAR   PIC 9(4) EXTERNAL.
+       01 WS-LEAP-COUNT PIC 9(4) EXTERNAL.
+       01 WS-AUDIT-SW PIC X(1) EXTERNAL.
+          88 WS-AUDIT-SUPPRESS VALUE 'S'.
+       01 WS-CUR-YEAR PIC 9(4) VALUE 0.
+       01 WS-CUR-FLAG PIC X(3) VALUE SPACES.
+       01 WS-NEXT-YEAR PIC 9(4) VALUE 0.
+       01 WS-PREV-YEAR PIC 9(4) VALUE 0.
+       01 WS-CHECK-YEAR PIC 9(4) VALUE 0.
+       01 WS-RANGE-FLAG PIC X(1) VALUE SPACE.
+          88 WS-RANGE-EXCEEDED VALUE 'Y'.
+       01 WS-LINE PIC X(60).
+
+       PROCEDURE DIVISION.
+          LEAPBAT.
+             OPEN INPUT YEAR-FILE.
+             IF WS-YR-STATUS NOT = '00' THEN
+                DISPLAY 'NO YEAR FILE TO PROCESS'
+                GO TO LEAPBAT-EXIT
+             END-IF.
+             DISPLAY 'YEAR  LEAP  NEXT-LEAP  PREV-LEAP'.
+             PERFORM READ-CHECKPOINT THRU READ-CHECKPOINT-EXIT.
+             IF WS-SKIP-COUNT > 0 THEN
+                DISPLAY 'RESUMING AFTER CHECKPOINT AT RECORD '
+                        WS-SKIP-COUNT
+                PERFORM READ-YEAR WS-SKIP-COUNT TIMES
+                MOVE WS-SKIP-COUNT TO WS-REC-COUNT
+             END-IF.
+             PERFORM READ-YEAR.
+             PERFORM PROCESS-YEAR THRU PROCESS-YEAR-EXIT
+                UNTIL WS-END-OF-FILE.
+             CLOSE YEAR-FILE.
+             PERFORM CLEAR-CHECKPOINT THRU CLEAR-CHECKPOINT-EXIT.
+          LEAPBAT-EXIT.
+             EXIT.
+          GOBACK.
+
+          READ-YEAR.
+             READ YEAR-FILE
+                AT END SET WS-END-OF-FILE TO TRUE
+             END-READ.
+
+          READ-CHECKPOINT.
+             MOVE 0 TO WS-SKIP-COUNT.
+             OPEN INPUT CHECKPOINT-FILE.
+             IF WS-CKPT-STATUS = '00' THEN
+                READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO WS-SKIP-COUNT
+                   NOT AT END MOVE CKPT-RECORD TO WS-SKIP-COUNT
+                END-READ
+                CLOSE CHECKPOINT-FILE
+             END-IF.
+          READ-CHECKPOINT-EXIT.
+             EXIT.
+
+          WRITE-CHECKPOINT.
+             MOVE WS-REC-COUNT TO CKPT-RECORD.
+             OPEN OUTPUT CHECKPOINT-FILE.
+             WRITE CKPT-RECORD.
+             CLOSE CHECKPOINT-FILE.
+          WRITE-CHECKPOINT-EXIT.
+             EXIT.
+
+          CLEAR-CHECKPOINT.
+             MOVE 0 TO CKPT-RECORD.
+             OPEN OUTPUT CHECKPOINT-FILE.
+             WRITE CKPT-RECORD.
+             CLOSE CHECKPOINT-FILE.
+          CLEAR-CHECKPOINT-EXIT.
+             EXIT.
+
+          PROCESS-YEAR.
+             MOVE YEAR-RECORD TO WS-CUR-YEAR.
+             MOVE WS-CUR-YEAR TO WS-YEAR.
+             MOVE 'S' TO WS-MODE.
+             MOVE SPACE TO WS-AUDIT-SW.
+             CALL 'LEAP'.
+             IF WS-LEAP-RESULT = 1 THEN
+                MOVE 'YES' TO WS-CUR-FLAG
+             ELSE
+                MOVE 'NO ' TO WS-CUR-FLAG
+             END-IF.
+             PERFORM FIND-NEXT-LEAP THRU FIND-NEXT-LEAP-EXIT.
+             PERFORM FIND-PREV-LEAP THRU FIND-PREV-LEAP-EXIT.
+             MOVE SPACES TO WS-LINE.
+             STRING WS-CUR-YEAR DELIMITED BY SIZE
+                    '  ' DELIMITED BY SIZE
+                    WS-CUR-FLAG DELIMITED BY SIZE
+                    '   ' DELIMITED BY SIZE
+                    WS-NEXT-YEAR DELIMITED BY SIZE
+                    '       ' DELIMITED BY SIZE
+                    WS-PREV-YEAR DELIMITED BY SIZE
+                    INTO WS-LINE.
+             DISPLAY WS-LINE.
+             ADD 1 TO WS-REC-COUNT.
+             DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+                GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+             IF WS-CKPT-REM = 0 THEN
+                PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-EXIT
+             END-IF.
+             PERFORM READ-YEAR.
+          PROCESS-YEAR-EXIT.
+             EXIT.
+
+          FIND-NEXT-LEAP.
+             MOVE WS-CUR-YEAR TO WS-CHECK-YEAR.
+             MOVE 0 TO WS-LEAP-RESULT.
+             MOVE SPACE TO WS-RANGE-FLAG.
+             PERFORM STEP-FORWARD UNTIL WS-LEAP-RESULT = 1.
+             IF WS-RANGE-EXCEEDED THEN
+                DISPLAY 'WARNING: NO LEAP YEAR FOUND ABOVE ' WS-CUR-YEAR
+                MOVE 0 TO WS-NEXT-YEAR
+             ELSE
+                MOVE WS-CHECK-YEAR TO WS-NEXT-YEAR
+             END-IF.
+             MOVE WS-CUR-YEAR TO WS-YEAR.
+          FIND-NEXT-LEAP-EXIT.
+             EXIT.
+
+          STEP-FORWARD.
+             IF WS-CHECK-YEAR >= 9999 THEN
+                SET WS-RANGE-EXCEEDED TO TRUE
+                MOVE 1 TO WS-LEAP-RESULT
+             ELSE
+                ADD 1 TO WS-CHECK-YEAR
+                MOVE WS-CHECK-YEAR TO WS-YEAR
+                MOVE 'S' TO WS-AUDIT-SW
+                CALL 'LEAP'
+             END-IF.
+
+          FIND-PREV-LEAP.
+             MOVE WS-CUR-YEAR TO WS-CHECK-YEAR.
+             MOVE 0 TO WS-LEAP-RESULT.
+             MOVE SPACE TO WS-RANGE-FLAG.
+             PERFORM STEP-BACKWARD UNTIL WS-LEAP-RESULT = 1.
+             IF WS-RANGE-EXCEEDED THEN
+                DISPLAY 'WARNING: NO LEAP YEAR FOUND BELOW ' WS-CUR-YEAR
+                MOVE 0 TO WS-PREV-YEAR
+             ELSE
+                MOVE WS-CHECK-YEAR TO WS-PREV-YEAR
+             END-IF.
+             MOVE WS-CUR-YEAR TO WS-YEAR.
+          FIND-PREV-LEAP-EXIT.
+             EXIT.
+
+          STEP-BACKWARD.
+             IF WS-CHECK-YEAR <= 1 THEN
+                SET WS-RANGE-EXCEEDED TO TRUE
+                MOVE 1 TO WS-LEAP-RESULT
+             ELSE
+                SUBTRACT 1 FROM WS-CHECK-YEAR
+                MOVE WS-CHECK-YEAR TO WS-YEAR
+                MOVE 'S' TO WS-AUDIT-SW
+                CALL 'LEAP'
+             END-IF.
