@@ -1,33 +1,120 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEAP.
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITTRL"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-AUD-STATUS.
        DATA DIVISION.
-         WORKING-STORAGE SECTION.
-           01 WS-YEAR     PIC 9(4).
-           01 WS-RESULT   PIC 9(1) VALUE 0.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+           01 WS-YEAR     PIC 9(4) EXTERNAL.
+           01 WS-LEAP-RESULT   PIC 9(1) EXTERNAL.
+           01 WS-MODE     PIC X(1) EXTERNAL.
+              88 WS-MODE-SINGLE VALUE 'S'.
+              88 WS-MODE-RANGE  VALUE 'R'.
+           01 WS-START-YEAR PIC 9(4) EXTERNAL.
+           01 WS-END-YEAR   PIC 9(4) EXTERNAL.
+           01 WS-LEAP-COUNT PIC 9(4) EXTERNAL.
+           01 WS-AUDIT-SW PIC X(1) EXTERNAL.
+              88 WS-AUDIT-SUPPRESS VALUE 'S'.
            01 WS-FOUR     PIC 9(1) VALUE 4.
            01 WS-HUND     PIC 9(3) VALUE 100.
            01 WS-FOURHUND PIC 9(3) VALUE 400.
            01 WS-NUMB     PIC 9(9).
            01 WS-REM      PIC 9(9).
-       
+           01 WS-CY       PIC 9(4) VALUE 0.
+           01 WS-RANGE-FLAG PIC X(1) VALUE SPACE.
+              88 WS-RANGE-DONE VALUE 'Y'.
+           01 WS-DATE-NOW PIC 9(8) VALUE 0.
+           01 WS-TIME-NOW PIC 9(8) VALUE 0.
+           01 WS-AUD-STATUS PIC X(2) VALUE '00'.
+           01 WS-AUD-INPUT PIC X(30) VALUE SPACES.
+
        PROCEDURE DIVISION.
           LEAP.
+             IF WS-MODE-RANGE THEN
+                GO TO LEAP-RANGE
+             END-IF.
+             PERFORM SINGLE-YEAR-CHECK THRU SINGLE-YEAR-CHECK-EXIT.
+             IF NOT WS-AUDIT-SUPPRESS THEN
+                PERFORM WRITE-AUDIT THRU WRITE-AUDIT-EXIT
+             END-IF.
+             GO TO LEAP-EXIT.
+          LEAP-RANGE.
+             MOVE 0 TO WS-LEAP-COUNT.
+             MOVE WS-START-YEAR TO WS-CY.
+             MOVE SPACE TO WS-RANGE-FLAG.
+             PERFORM RANGE-YEAR-STEP
+                UNTIL WS-CY > WS-END-YEAR OR WS-RANGE-DONE.
+             IF NOT WS-AUDIT-SUPPRESS THEN
+                PERFORM WRITE-AUDIT THRU WRITE-AUDIT-EXIT
+             END-IF.
+          LEAP-EXIT.
+             EXIT.
+          GOBACK.
+
+          RANGE-YEAR-STEP.
+             MOVE WS-CY TO WS-YEAR.
+             PERFORM SINGLE-YEAR-CHECK THRU SINGLE-YEAR-CHECK-EXIT.
+             IF WS-LEAP-RESULT = 1
+                ADD 1 TO WS-LEAP-COUNT
+             END-IF.
+             IF WS-CY >= 9999 THEN
+                SET WS-RANGE-DONE TO TRUE
+             ELSE
+                ADD 1 TO WS-CY
+             END-IF.
+
+          SINGLE-YEAR-CHECK.
              DIVIDE WS-YEAR BY WS-FOURHUND GIVING WS-NUMB REMAINDER WS-REM.
              IF WS-REM = 0 THEN
-               MOVE 1 to WS-RESULT
+               MOVE 1 to WS-LEAP-RESULT
              ELSE
                DIVIDE WS-YEAR BY WS-FOUR GIVING WS-NUMB REMAINDER WS-REM
                IF WS-REM = 0 THEN
-                 MOVE 1 TO WS-RESULT
+                 MOVE 1 TO WS-LEAP-RESULT
                  DIVIDE WS-YEAR BY WS-HUND GIVING WS-NUMB REMAINDER WS-REM
                  IF WS-REM = 0 THEN
-                   MOVE 0 TO WS-RESULT
+                   MOVE 0 TO WS-LEAP-RESULT
                  END-IF
+               ELSE
+                 MOVE 0 TO WS-LEAP-RESULT
                END-IF
              END-IF.
-             CONTINUE.
-          LEAP-EXIT.
-       EXIT.
+          SINGLE-YEAR-CHECK-EXIT.
+             EXIT.
 
+          WRITE-AUDIT.
+             ACCEPT WS-DATE-NOW FROM DATE YYYYMMDD.
+             ACCEPT WS-TIME-NOW FROM TIME.
+             MOVE 'LEAP' TO AUD-PROGRAM.
+             MOVE WS-DATE-NOW TO AUD-DATE.
+             MOVE WS-TIME-NOW TO AUD-TIME.
+             MOVE SPACES TO WS-AUD-INPUT.
+             IF WS-MODE-RANGE THEN
+                STRING 'RANGE ' DELIMITED BY SIZE
+                       WS-START-YEAR DELIMITED BY SIZE
+                       '-' DELIMITED BY SIZE
+                       WS-END-YEAR DELIMITED BY SIZE
+                       INTO WS-AUD-INPUT
+                MOVE WS-LEAP-COUNT TO AUD-RESULT
+             ELSE
+                STRING 'YEAR ' DELIMITED BY SIZE
+                       WS-YEAR DELIMITED BY SIZE
+                       INTO WS-AUD-INPUT
+                MOVE WS-LEAP-RESULT TO AUD-RESULT
+             END-IF.
+             MOVE WS-AUD-INPUT TO AUD-INPUT.
+             MOVE SPACE TO AUD-ERROR-CODE.
+             OPEN EXTEND AUDIT-FILE.
+             IF WS-AUD-STATUS = '35' THEN
+                OPEN OUTPUT AUDIT-FILE
+             END-IF.
+             WRITE AUDIT-RECORD.
+             CLOSE AUDIT-FILE.
+          WRITE-AUDIT-EXIT.
+             EXIT.
