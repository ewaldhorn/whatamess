@@ -1,42 +1,60 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORECARD-FILE ASSIGN TO "SCORECARD"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-SC-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITTRL"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS WS-AUD-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCORECARD-FILE.
+           COPY SCORECRD.
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
        WORKING-STORAGE SECTION.
-       01 WS-RESULT PIC 99 VALUE 0.
-       01 WS-CATEGORY PIC X(15).
-       01 WS-DICE.
+       01 WS-RESULT PIC 99 EXTERNAL.
+       01 WS-CATEGORY PIC X(15) EXTERNAL.
+       01 WS-DICE EXTERNAL.
           05 FILLER OCCURS 5 TIMES.
              10 DICE PIC X.
+       01 WS-ERROR-CODE PIC X(1) EXTERNAL.
+          88 WS-NO-ERROR VALUE SPACE.
+          88 WS-DICE-ERROR VALUE 'D'.
+          88 WS-CATEGORY-ERROR VALUE 'C'.
+       01 WS-PLAYER-NAME PIC X(20) EXTERNAL.
+       01 WS-ROUND-NUM PIC 9(3) EXTERNAL.
+       01 WS-LOG-SW PIC X(1) EXTERNAL.
+          88 WS-LOG-SUPPRESS VALUE 'S'.
+       01 WS-DATE-NOW PIC 9(8) VALUE 0.
+       01 WS-TIME-NOW PIC 9(8) VALUE 0.
+       01 WS-SC-STATUS PIC X(2) VALUE '00'.
+       01 WS-AUD-STATUS PIC X(2) VALUE '00'.
+       01 WS-AUD-INPUT PIC X(30) VALUE SPACES.
        01 WS-COUNT PIC 9(2) VALUE 0.
        01 WS-SUM PIC 9(3) VALUE 0.
        01 WS-TMP1 PIC 9 VALUE 0.
        01 WS-TMP2 PIC 9 VALUE 0.
        01 WS-LOOP PIC 9 VALUE 0.
        01 WS-I PIC 9 VALUE 0.
-       01 WS-J PIC 9 VALUE 0.      
+       01 WS-J PIC 9 VALUE 0.
        01 WS-LITTLE PIC X(5) VALUE '12345'.
        01 WS-BIG PIC X(5) VALUE '23456'.
+       01 WS-DICE-WORK PIC X(5) VALUE SPACES.
+       01 WS-SORT-DICE.
+          05 SORT-DIE OCCURS 5 TIMES PIC X.
           PROCEDURE DIVISION.
-             SUMM.
-               MOVE DICE(WS-LOOP) TO WS-COUNT.
-               ADD WS-COUNT TO WS-SUM GIVING WS-SUM.
-             END-SUMM.
-
-             BUBBLESORT.
-                PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I IS GREATER THAN 6
-                   PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J IS GREATER THAN 6
-                      IF (DICE(WS-J) < DICE(WS-I))
-                         MOVE DICE(WS-J) TO WS-TMP1
-                         MOVE DICE(WS-I) TO DICE(WS-J)
-                         MOVE WS-TMP1 TO DICE(WS-I)
-                      END-IF
-                   END-PERFORM
-                END-PERFORM.
-             END-BUBBLESORT.
-      
              YACHT.
                 MOVE 0 TO WS-RESULT.
                 MOVE 0 TO WS-COUNT.
+                SET WS-NO-ERROR TO TRUE.
+                PERFORM VALIDATE-DICE THRU VALIDATE-DICE-EXIT.
+                IF WS-DICE-ERROR THEN
+                   GO TO YACHT-LOG
+                END-IF.
                 EVALUATE WS-CATEGORY
                    WHEN "ones"
                       INSPECT WS-DICE TALLYING WS-RESULT FOR ALL '1'
@@ -59,8 +77,8 @@
                       PERFORM BUBBLESORT
                       MOVE 0 to WS-TMP1
                       MOVE 0 to WS-TMP2
-                      INSPECT WS-DICE TALLYING WS-TMP1 FOR ALL DICE(2)
-                      INSPECT WS-DICE TALLYING WS-TMP2 FOR ALL DICE(4)
+                      INSPECT WS-DICE TALLYING WS-TMP1 FOR ALL SORT-DIE(2)
+                      INSPECT WS-DICE TALLYING WS-TMP2 FOR ALL SORT-DIE(4)
                       IF WS-TMP1 = 3 AND WS-TMP2 = 2 THEN
                          MOVE 0 TO WS-SUM
                          PERFORM SUMM VARYING WS-LOOP FROM 1 BY 1 UNTIL WS-LOOP=6
@@ -72,44 +90,47 @@
                          MOVE WS-SUM TO WS-RESULT
                       END-IF
                    WHEN "four of a kind"
+                      PERFORM BUBBLESORT
                       MOVE 0 TO WS-COUNT
-                      INSPECT WS-DICE TALLYING WS-COUNT FOR ALL DICE(1)                  
+                      INSPECT WS-DICE TALLYING WS-COUNT FOR ALL SORT-DIE(1)
                       IF WS-COUNT >= 4 THEN
-                         MOVE DICE(1) TO WS-LOOP
+                         MOVE SORT-DIE(1) TO WS-LOOP
                          MULTIPLY WS-LOOP BY 4 GIVING WS-RESULT
                       ELSE
                          MOVE 0 TO WS-COUNT
-                         INSPECT WS-DICE TALLYING WS-COUNT FOR ALL DICE(2)
+                         INSPECT WS-DICE TALLYING WS-COUNT FOR ALL SORT-DIE(5)
                          IF WS-COUNT >= 4 THEN
-                            MOVE DICE(2) TO WS-LOOP
+                            MOVE SORT-DIE(5) TO WS-LOOP
                             MULTIPLY WS-LOOP BY 4 GIVING WS-RESULT
                          END-IF
                       END-IF
                    WHEN "little straight"
-                      IF WS-DICE = WS-LITTLE THEN
+                      MOVE WS-DICE TO WS-DICE-WORK
+                      IF WS-DICE-WORK = WS-LITTLE THEN
                          MOVE 30 TO WS-RESULT
                       ELSE
-                         INSPECT WS-DICE REPLACING FIRST '1' BY SPACES
-                         INSPECT WS-DICE REPLACING FIRST '2' BY SPACES
-                         INSPECT WS-DICE REPLACING FIRST '3' BY SPACES
-                         INSPECT WS-DICE REPLACING FIRST '4' BY SPACES
-                         INSPECT WS-DICE REPLACING FIRST '5' BY SPACES
+                         INSPECT WS-DICE-WORK REPLACING FIRST '1' BY SPACES
+                         INSPECT WS-DICE-WORK REPLACING FIRST '2' BY SPACES
+                         INSPECT WS-DICE-WORK REPLACING FIRST '3' BY SPACES
+                         INSPECT WS-DICE-WORK REPLACING FIRST '4' BY SPACES
+                         INSPECT WS-DICE-WORK REPLACING FIRST '5' BY SPACES
                          MOVE 0 to WS-RESULT
-                         IF WS-DICE = SPACES THEN
+                         IF WS-DICE-WORK = SPACES THEN
                             MOVE 30 TO WS-RESULT
                          END-IF
                       END-IF
                    WHEN "big straight"
-                      IF WS-DICE = WS-BIG THEN
+                      MOVE WS-DICE TO WS-DICE-WORK
+                      IF WS-DICE-WORK = WS-BIG THEN
                          MOVE 30 TO WS-RESULT
                       ELSE
-                         INSPECT WS-DICE REPLACING FIRST '2' BY SPACES
-                         INSPECT WS-DICE REPLACING FIRST '3' BY SPACES
-                         INSPECT WS-DICE REPLACING FIRST '4' BY SPACES
-                         INSPECT WS-DICE REPLACING FIRST '5' BY SPACES
-                         INSPECT WS-DICE REPLACING FIRST '6' BY SPACES
+                         INSPECT WS-DICE-WORK REPLACING FIRST '2' BY SPACES
+                         INSPECT WS-DICE-WORK REPLACING FIRST '3' BY SPACES
+                         INSPECT WS-DICE-WORK REPLACING FIRST '4' BY SPACES
+                         INSPECT WS-DICE-WORK REPLACING FIRST '5' BY SPACES
+                         INSPECT WS-DICE-WORK REPLACING FIRST '6' BY SPACES
                          MOVE 0 to WS-RESULT
-                         IF WS-DICE = SPACES THEN
+                         IF WS-DICE-WORK = SPACES THEN
                             MOVE 30 TO WS-RESULT
                          END-IF
                       END-IF
@@ -123,6 +144,86 @@
                       IF WS-COUNT = 5 THEN
                          MOVE 50 TO WS-RESULT
                       END-IF
+                   WHEN OTHER
+                      MOVE 0 TO WS-RESULT
+                      SET WS-CATEGORY-ERROR TO TRUE
                 END-EVALUATE.
+             YACHT-LOG.
+                IF NOT WS-LOG-SUPPRESS THEN
+                   PERFORM WRITE-SCORECARD THRU WRITE-SCORECARD-EXIT
+                   PERFORM WRITE-AUDIT THRU WRITE-AUDIT-EXIT
+                END-IF.
              YACHT-EXIT.
-          EXIT.
+                EXIT.
+             GOBACK.
+
+             SUMM.
+               MOVE DICE(WS-LOOP) TO WS-COUNT.
+               ADD WS-COUNT TO WS-SUM GIVING WS-SUM.
+             END-SUMM.
+
+             BUBBLESORT.
+                MOVE WS-DICE TO WS-SORT-DICE.
+                PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I IS GREATER THAN 5
+                   PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J IS GREATER THAN 5
+                      IF (SORT-DIE(WS-J) < SORT-DIE(WS-I))
+                         MOVE SORT-DIE(WS-J) TO WS-TMP1
+                         MOVE SORT-DIE(WS-I) TO SORT-DIE(WS-J)
+                         MOVE WS-TMP1 TO SORT-DIE(WS-I)
+                      END-IF
+                   END-PERFORM
+                END-PERFORM.
+             END-BUBBLESORT.
+
+             VALIDATE-DICE.
+                PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I IS GREATER THAN 5
+                   IF DICE(WS-I) IS NOT NUMERIC
+                      OR DICE(WS-I) < '1' OR DICE(WS-I) > '6'
+                      SET WS-DICE-ERROR TO TRUE
+                   END-IF
+                END-PERFORM.
+             VALIDATE-DICE-EXIT.
+                EXIT.
+
+             WRITE-SCORECARD.
+                ACCEPT WS-DATE-NOW FROM DATE YYYYMMDD.
+                ACCEPT WS-TIME-NOW FROM TIME.
+                MOVE WS-PLAYER-NAME TO SC-PLAYER.
+                MOVE WS-ROUND-NUM TO SC-ROUND.
+                MOVE WS-CATEGORY TO SC-CATEGORY.
+                MOVE WS-DICE TO SC-DICE.
+                MOVE WS-RESULT TO SC-RESULT.
+                MOVE WS-DATE-NOW TO SC-DATE.
+                MOVE WS-TIME-NOW TO SC-TIME.
+                MOVE WS-ERROR-CODE TO SC-ERROR-CODE.
+                OPEN EXTEND SCORECARD-FILE.
+                IF WS-SC-STATUS = '35' THEN
+                   OPEN OUTPUT SCORECARD-FILE
+                END-IF.
+                WRITE SCORECARD-RECORD.
+                CLOSE SCORECARD-FILE.
+             WRITE-SCORECARD-EXIT.
+                EXIT.
+
+             WRITE-AUDIT.
+                ACCEPT WS-DATE-NOW FROM DATE YYYYMMDD.
+                ACCEPT WS-TIME-NOW FROM TIME.
+                MOVE 'YACHT' TO AUD-PROGRAM.
+                MOVE WS-DATE-NOW TO AUD-DATE.
+                MOVE WS-TIME-NOW TO AUD-TIME.
+                MOVE SPACES TO WS-AUD-INPUT.
+                STRING WS-CATEGORY DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       WS-DICE DELIMITED BY SIZE
+                       INTO WS-AUD-INPUT.
+                MOVE WS-AUD-INPUT TO AUD-INPUT.
+                MOVE WS-RESULT TO AUD-RESULT.
+                MOVE WS-ERROR-CODE TO AUD-ERROR-CODE.
+                OPEN EXTEND AUDIT-FILE.
+                IF WS-AUD-STATUS = '35' THEN
+                   OPEN OUTPUT AUDIT-FILE
+                END-IF.
+                WRITE AUDIT-RECORD.
+                CLOSE AUDIT-FILE.
+             WRITE-AUDIT-EXIT.
+                EXIT.
