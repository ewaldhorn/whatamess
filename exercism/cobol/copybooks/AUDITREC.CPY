@@ -0,0 +1,7 @@
+01 AUDIT-RECORD.
+   05 AUD-PROGRAM        PIC X(08).
+   05 AUD-DATE           PIC 9(08).
+   05 AUD-TIME           PIC 9(08).
+   05 AUD-INPUT          PIC X(30).
+   05 AUD-RESULT         PIC X(10).
+   05 AUD-ERROR-CODE     PIC X(01).
