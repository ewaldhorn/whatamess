@@ -0,0 +1,10 @@
+01 SCORECARD-RECORD.
+   05 SC-PLAYER          PIC X(20).
+   05 SC-ROUND           PIC 9(03).
+   05 SC-CATEGORY        PIC X(15).
+   05 SC-DICE.
+      10 SC-DIE OCCURS 5 TIMES PIC X(01).
+   05 SC-RESULT          PIC 9(02).
+   05 SC-DATE            PIC 9(08).
+   05 SC-TIME            PIC 9(08).
+   05 SC-ERROR-CODE      PIC X(01).
